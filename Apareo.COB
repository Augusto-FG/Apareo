@@ -13,18 +13,43 @@
        FILE-CONTROL.
       *------------
 
+      *    LOS NOMBRES ASIGNADOS SON SIMBOLICOS (ESTILO DD DE JCL): EN
+      *    TIEMPO DE EJECUCION GNUCOBOL RESUELVE CADA UNO CONTRA LA
+      *    VARIABLE DE ENTORNO DEL MISMO NOMBRE, ASI QUE CUALQUIER PC U
+      *    HOST PUEDE APUNTAR AL MES QUE NECESITE SIN RECOMPILAR.
+      *    SI LA VARIABLE NO ESTA SETEADA, 0500-OBTENGO-PARAMETROS LE
+      *    DA UN VALOR POR DEFECTO ANTES DE ABRIR LOS ARCHIVOS.
            SELECT CLIENTES ASSIGN TO
-           'C:\Users\a.b.fernandez.garcia\Documents\clientes.DAT'
+           "APAREO_CLIENTES"
                                      FILE STATUS IS FS-CLIENTES.
       *                               ACCESS MODE IS SEQUENTIAL.
            SELECT VENTAS ASSIGN TO
-           'C:\Users\a.b.fernandez.garcia\Documents\ventas.DAT'
+           "APAREO_VENTAS"
                                      FILE STATUS IS FS-VENTAS.
       *                               ACCESS MODE IS SEQUENTIAL.
            SELECT APAREO ASSIGN TO
-           'C:\Users\a.b.fernandez.garcia\Documents\APAREO.TXT'
+           "APAREO_SALIDA"
                                      FILE STATUS IS FS-APAREO.
       *                               ACCESS MODE IS SEQUENTIAL.
+           SELECT SINCOINCIDENCIA ASSIGN TO
+           "APAREO_SINCOINCIDENCIA"
+                                     FILE STATUS IS FS-SINCOINCIDENCIA.
+      *                               ACCESS MODE IS SEQUENTIAL.
+           SELECT RESUMEN ASSIGN TO
+           "APAREO_CONTROL"
+                                     FILE STATUS IS FS-CONTROL.
+      *                               ACCESS MODE IS SEQUENTIAL.
+      *    REINICIO ES DE ACCESO RELATIVO (NO SECUENCIAL COMO LOS
+      *    DEMAS) PORQUE GUARDA UN UNICO REGISTRO (CLAVE FIJA 1) QUE
+      *    SE REESCRIBE EN CADA CHECKPOINT; ASI EL ARCHIVO NO CRECE
+      *    SIN LIMITE EN UNA CORRIDA LARGA Y 0600-LEO-CHECKPOINT NO
+      *    TIENE QUE LEER MAS QUE ESE UNICO REGISTRO AL REANUDAR.
+           SELECT REINICIO ASSIGN TO
+           "APAREO_REINICIO"
+                                     ORGANIZATION IS RELATIVE
+                                     ACCESS MODE IS RANDOM
+                                     RELATIVE KEY IS WS-REINICIO-KEY
+                                     FILE STATUS IS FS-REINICIO.
 
        DATA DIVISION.
       *-------------
@@ -36,7 +61,7 @@
       *    REGISTRO ARCHIVO CLIENTES
       *****************************************************************
        01  REG-CLIENTES-FD.
-           05  IDE                        PIC 9(02).
+           05  IDE                        PIC 9(05).
            05  DESCRIPCION                PIC X(15).
            05  DIRECCI�N                  PIC X(30).
 
@@ -46,21 +71,98 @@
       *****************************************************************
        01  REG-VENTAS-FD.
            05  IDEVE                      PIC 9(09).
-           05  IDECLI                     PIC 9(02).
+           05  IDECLI                     PIC 9(05).
            05  PRODUCTO                   PIC X(15).
            05 CANTIDAD                    PIC X(06).
+           05 CANTIDAD-NUM REDEFINES CANTIDAD
+                                          PIC 9(06).
            05 PRECIO                      PIC x(09).
+           05 PRECIO-NUM REDEFINES PRECIO PIC 9(07)V99.
+           05  FECHAVENTA                 PIC 9(08).
       *****************************************************************
       *              REGISTRO ARCHIVO DE APAREO
       *****************************************************************
 
        FD  APAREO.
        01  REG-APAREO-FD.
-           05  APA-CLI              PIC 9(02).
+           05  APA-CLI              PIC 9(05).
            05  APA-DESCRIP          PIC X(15).
            05  APA-CANTIDAD         PIC X(06).
            05  APA-IMPORTE          PIC X(09).
            05  APA-DPV              PIC X(15).
+           05  APA-FECHA            PIC 9(08).
+      *    EL RELLENO DE ABAJO EXISTE PORQUE ESTE MISMO REGISTRO TAMBIEN
+      *    SE USA (VIA WRITE ... FROM) PARA LAS LINEAS DE ENCABEZADO Y
+      *    TOTALES, QUE SON MAS ANCHAS QUE UN DETALLE DE VENTA; SIN ESTE
+      *    RELLENO, WS-LINEA-TOTALES SE TRUNCA POR LA DERECHA Y EL
+      *    IMPORTE DEL SUBTOTAL/TOTAL NUNCA LLEGA A GRABARSE.
+      *    SE LE PUSO NOMBRE (EN VEZ DE DEJARLO FILLER) PORQUE
+      *    INITIALIZE REG-APAREO-FD (3000-SALIDA) NO TOCA LOS CAMPOS
+      *    FILLER: SI SE DEJABA ANONIMO, UNA CORRIDA REANUDADA CUYA
+      *    PRIMERA ESCRITURA ES UN DETALLE (SIN ENCABEZADO/SUBTOTAL
+      *    PREVIO EN EL PROCESO QUE LA PISE CON ESPACIOS) GRABABA ESTE
+      *    RELLENO CON BYTES EN CERO EN VEZ DE ESPACIOS.
+           05  APA-RELLENO          PIC X(17).
+      *****************************************************************
+      *  REGISTRO DE VENTAS Y CLIENTES SIN COINCIDENCIA (RECHAZOS)
+      *****************************************************************
+
+       FD  SINCOINCIDENCIA.
+       01  REG-SINCOINCIDENCIA-FD.
+           05  SC-TIPO              PIC X(10).
+           05  SC-IDEVE             PIC 9(09).
+           05  SC-IDE               PIC 9(05).
+           05  SC-PRODUCTO          PIC X(15).
+           05  SC-DESCRIP           PIC X(15).
+      *****************************************************************
+      *  REGISTRO DE CONTROL DE CORRIDA (RESUMEN DEL PROCESO)
+      *****************************************************************
+
+       FD  RESUMEN.
+       01  REG-CONTROL-FD.
+           05  CTL-FECHA              PIC 9(08).
+           05  CTL-HORA-INICIO        PIC 9(08).
+           05  CTL-HORA-FIN           PIC 9(08).
+           05  CTL-CLIENTES-LEIDOS    PIC 9(09).
+           05  CTL-VENTAS-LEIDAS      PIC 9(09).
+           05  CTL-FILAS-ESCRITAS     PIC 9(09).
+           05  CTL-RECHAZOS           PIC 9(09).
+           05  CTL-FECHA-DESDE        PIC 9(08).
+           05  CTL-FECHA-HASTA        PIC 9(08).
+
+      *****************************************************************
+      *  REGISTRO DE CHECKPOINT (PARA REANUDAR UNA CORRIDA INTERRUMPIDA)
+      *****************************************************************
+
+       FD  REINICIO.
+       01  REG-REINICIO-FD.
+      *    CKP-IDE/CKP-IDEVE SON INFORMATIVOS (PARA EL DISPLAY DE
+      *    DIAGNOSTICO AL REANUDAR); 0800-REPOSICIONO NO LOS USA PARA
+      *    REPOSICIONARSE, PORQUE IDEVE NO TIENE NINGUNA GARANTIA DE
+      *    ORDEN (SOLO IDECLI LA TIENE). REPOSICIONA POR ORDINAL DE
+      *    LECTURA, USANDO CKP-CLIENTES-LEIDOS/CKP-VENTAS-LEIDAS.
+           05  CKP-IDE                PIC 9(05).
+           05  CKP-IDEVE              PIC 9(09).
+           05  CKP-CLIENTE-TUVO-VENTA PIC X(01).
+      *    CONTADORES ACUMULADOS HASTA ESTE CHECKPOINT, PARA QUE EL
+      *    RESUMEN DE CORRIDA (RESUMEN/REG-CONTROL-FD) SIGA REFLEJANDO
+      *    EL TOTAL DE TODA LA CORRIDA LOGICA DESPUES DE UN REINICIO,
+      *    Y NO SOLO LO LEIDO/ESCRITO DESDE QUE SE REANUDO.
+           05  CKP-CLIENTES-LEIDOS    PIC 9(09).
+           05  CKP-VENTAS-LEIDAS      PIC 9(09).
+           05  CKP-FILAS-ESCRITAS     PIC 9(09).
+           05  CKP-RECHAZOS           PIC 9(09).
+      *    ACUMULADORES DE REQ001 (SUBTOTAL DE CLIENTE Y TOTAL
+      *    GENERAL) Y EL ESTADO DE ENCABEZADO/SALTO DE CLIENTE, PARA
+      *    QUE UNA CORRIDA REANUDADA A MITAD DE UN CLIENTE NO REINICIE
+      *    ESTOS VALORES EN CERO Y PRODUZCA SUBTOTALES/TOTAL GENERAL
+      *    INCORRECTOS.
+           05  CKP-CANT-SUBTOTAL      PIC 9(08).
+           05  CKP-IMP-SUBTOTAL       PIC 9(09)V99.
+           05  CKP-CANT-TOTAL         PIC 9(09).
+           05  CKP-IMP-TOTAL          PIC 9(10)V99.
+           05  CKP-IDE-ANTERIOR       PIC 9(05).
+           05  CKP-HAY-CLIENTE-ANTERIOR PIC X(01).
 
 
        WORKING-STORAGE SECTION.
@@ -76,11 +178,154 @@
            05 DECPRODUCTO PIC X(20) VALUE "DES. DEL PRODUCTO:".
         01 LINEA3.
             05 CANTTOTAL PIC X(25) VALUE "LA CANTIDAD TOTAL ES:".
-            05 IMPORTETOTAL PIC X(25) VALUE "LA CANTIDAD TOTAL ES:".
+            05 IMPORTETOTAL PIC X(25) VALUE "EL IMPORTE TOTAL ES:".
+
+        01 LINEA-TOTAL-GENERAL.
+            05 FILLER PIC X(21) VALUE "TOTAL GENERAL - ".
+
+        01 WS-LINEA-TOTALES.
+      *    WS-LT-CANT Y WS-LT-IMP TIENEN QUE SER TAN ANCHOS COMO
+      *    WS-CANT-TOTAL (9(09)) Y WS-IMP-TOTAL (9(10)V99), NO SOLO
+      *    COMO EL SUBTOTAL, PORQUE ESTA MISMA LINEA SE USA PARA
+      *    IMPRIMIR EL TOTAL GENERAL EN 3600-TOTAL-GENERAL.
+            05 WS-LT-ETQ-CANT   PIC X(25).
+            05 WS-LT-CANT       PIC Z(8)9.
+            05 FILLER           PIC X(03) VALUE SPACES.
+            05 WS-LT-ETQ-IMP    PIC X(25).
+            05 WS-LT-IMP        PIC Z(9)9,99.
 
         01 FS-CLIENTES                    PIC X(02).
         01 FS-VENTAS                      PIC X(02).
         01 FS-APAREO                      PIC X(02).
+        01 FS-SINCOINCIDENCIA             PIC X(02).
+        01 FS-CONTROL                     PIC X(02).
+        01 FS-REINICIO                    PIC X(02).
+      *    CLAVE RELATIVA DE REINICIO: SIEMPRE 1, PORQUE EL ARCHIVO
+      *    GUARDA UN UNICO REGISTRO (EL CHECKPOINT VIGENTE).
+        01 WS-REINICIO-KEY                PIC 9(09) VALUE 1.
+
+      *-----------------------------------------------------------------
+      *PATH DE LOS ARCHIVOS, TOMADOS POR VARIABLE DE ENTORNO EN
+      *0500-OBTENGO-PARAMETROS (CON VALOR POR DEFECTO SI NO ESTA
+      *SETEADA)
+      *-----------------------------------------------------------------
+        01 WS-PATH-CLIENTES               PIC X(100).
+        01 WS-PATH-VENTAS                 PIC X(100).
+        01 WS-PATH-APAREO                 PIC X(100).
+        01 WS-PATH-SINCOINCIDENCIA        PIC X(100).
+        01 WS-PATH-CONTROL                PIC X(100).
+        01 WS-PATH-REINICIO               PIC X(100).
+
+      *-----------------------------------------------------------------
+      *CHECKPOINT / REINICIO: CADA 50 REGISTROS DE VENTAS PROCESADOS
+      *(APAREADOS, RECHAZADOS O FUERA DE PERIODO) SE GRABA EL ULTIMO
+      *IDE/IDEVE PROCESADO EN REINICIO. SI AL ARRANCAR YA HAY UN
+      *CHECKPOINT, SE LE OFRECE AL OPERADOR REANUDAR LA CORRIDA DESDE
+      *AHI EN VEZ DE EMPEZAR DE NUEVO.
+      *-----------------------------------------------------------------
+        01 WS-HAY-CHECKPOINT              PIC X(01) VALUE 'N'.
+           88 HAY-CHECKPOINT                         VALUE 'S'.
+           88 NO-HAY-CHECKPOINT                      VALUE 'N'.
+
+        01 WS-REANUDAR                    PIC X(01) VALUE 'N'.
+           88 REANUDAR-CORRIDA                       VALUE 'S'.
+           88 CORRIDA-NUEVA                          VALUE 'N'.
+
+      *    EL REGISTRO UNICO DE REINICIO (CLAVE 1) TODAVIA NO EXISTE EN
+      *    EL ARCHIVO HASTA EL PRIMER CHECKPOINT DE LA CORRIDA: AHI SE
+      *    GRABA CON WRITE; DE AHI EN MAS SE ACTUALIZA CON REWRITE.
+        01 WS-REINICIO-TIENE-REGISTRO     PIC X(01) VALUE 'N'.
+           88 REINICIO-TIENE-REGISTRO                VALUE 'S'.
+           88 REINICIO-SIN-REGISTRO                  VALUE 'N'.
+
+        01 WS-CKP-IDE                     PIC 9(05) VALUE ZERO.
+        01 WS-CKP-IDEVE                   PIC 9(09) VALUE ZERO.
+        01 WS-CKP-CLIENTE-TUVO-VENTA      PIC X(01) VALUE 'N'.
+        01 WS-CKP-CLIENTES-LEIDOS         PIC 9(09) VALUE ZERO.
+        01 WS-CKP-VENTAS-LEIDAS           PIC 9(09) VALUE ZERO.
+        01 WS-CKP-FILAS-ESCRITAS          PIC 9(09) VALUE ZERO.
+        01 WS-CKP-RECHAZOS                PIC 9(09) VALUE ZERO.
+        01 WS-CKP-CANT-SUBTOTAL           PIC 9(08) VALUE ZERO.
+        01 WS-CKP-IMP-SUBTOTAL            PIC 9(09)V99 VALUE ZERO.
+        01 WS-CKP-CANT-TOTAL              PIC 9(09) VALUE ZERO.
+        01 WS-CKP-IMP-TOTAL               PIC 9(10)V99 VALUE ZERO.
+        01 WS-CKP-IDE-ANTERIOR            PIC 9(05) VALUE ZERO.
+        01 WS-CKP-HAY-CLIENTE-ANTERIOR    PIC X(01) VALUE 'N'.
+      *    CANTIDAD DE LECTURAS A DESCARTAR EN 0800-REPOSICIONO: ES UNA
+      *    MENOS QUE LO QUE DICE EL CHECKPOINT PORQUE 100-INICIO YA
+      *    HIZO UNA LECTURA DE "CEBADO" DE CADA ARCHIVO (LINEAS 323-325)
+      *    ANTES DE LLAMAR A 0800-REPOSICIONO.
+        01 WS-CKP-CLIENTES-A-DESCARTAR    PIC 9(09) VALUE ZERO.
+        01 WS-CKP-VENTAS-A-DESCARTAR      PIC 9(09) VALUE ZERO.
+      *    ANCHO PARA ADMITIR VALORES COMO "SI"/"YES"/"TRUE" Y NO SOLO
+      *    UN CARACTER (VER 0700-PREGUNTO-REINICIO).
+        01 WS-RESPUESTA-REINICIO-ENV      PIC X(10) VALUE SPACES.
+        01 WS-RESPUESTA-REINICIO-ENV-UC   PIC X(10) VALUE SPACES.
+        01 WS-RESPUESTA-REINICIO          PIC X(01) VALUE SPACE.
+        01 WS-CANT-DESDE-CHECKPOINT       PIC 9(04) VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      *RESUMEN DE LA CORRIDA (QUEDA EN REG-CONTROL-FD AL FINALIZAR)
+      *-----------------------------------------------------------------
+        01 WS-CANT-CLIENTES-LEIDOS        PIC 9(09) VALUE ZERO.
+        01 WS-CANT-VENTAS-LEIDAS          PIC 9(09) VALUE ZERO.
+        01 WS-CANT-FILAS-ESCRITAS         PIC 9(09) VALUE ZERO.
+        01 WS-CANT-RECHAZOS               PIC 9(09) VALUE ZERO.
+        01 WS-FECHA-PROCESO               PIC 9(08) VALUE ZERO.
+        01 WS-HORA-INICIO                 PIC 9(08) VALUE ZERO.
+        01 WS-HORA-FIN                    PIC 9(08) VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      *FILTRO OPCIONAL DE PERIODO (AAAAMMDD), TOMADO POR VARIABLE DE
+      *ENTORNO EN 0500-OBTENGO-PARAMETROS. SI NO SE SETEA, QUEDA EN
+      *ZERO Y NO SE FILTRA POR FECHA.
+      *-----------------------------------------------------------------
+        01 WS-FECHA-DESDE-ALFA            PIC X(08).
+        01 WS-FECHA-HASTA-ALFA            PIC X(08).
+        01 WS-FECHA-DESDE                 PIC 9(08) VALUE ZERO.
+        01 WS-FECHA-HASTA                 PIC 9(08) VALUE ZERO.
+
+        01 WS-IDE-ANTERIOR                PIC 9(05) VALUE ZERO.
+
+      *    IDE ES PIC 9(05): UN CLIENTE PUEDE VENIR CODIFICADO 00000,
+      *    ASI QUE CERO YA NO SIRVE COMO CENTINELA DE "TODAVIA NO
+      *    PROCESE NINGUN CLIENTE" (LA MISMA TRAMPA QUE EL 99 DE ANTES
+      *    DE ENSANCHAR LA CLAVE). SE USA ESTE FLAG EN SU LUGAR.
+        01 WS-HAY-CLIENTE-ANTERIOR        PIC X(01) VALUE 'N'.
+           88 HAY-CLIENTE-ANTERIOR                   VALUE 'S'.
+           88 NO-HAY-CLIENTE-ANTERIOR                VALUE 'N'.
+
+      *-----------------------------------------------------------------
+      *ULTIMA CLAVE LEIDA DE CADA ARCHIVO, PARA DETECTAR DESORDEN
+      *(LOS ARCHIVOS DEBEN VENIR ORDENADOS ASCENDENTE POR SU CLAVE)
+      *-----------------------------------------------------------------
+        01 WS-IDE-ULT-LEIDO               PIC 9(05) VALUE ZERO.
+        01 WS-IDECLI-ULT-LEIDO            PIC 9(05) VALUE ZERO.
+
+        01 WS-CLIENTE-TUVO-VENTA          PIC X(01) VALUE 'N'.
+           88 CLIENTE-TUVO-VENTA                     VALUE 'S'.
+           88 CLIENTE-SIN-VENTA                      VALUE 'N'.
+
+      *-----------------------------------------------------------------
+      *FIN DE ARCHIVO DE CADA LADO DEL APAREO (REEMPLAZA EL VIEJO TRUCO
+      *DE USAR 99 COMO CENTINELA EN IDE/IDECLI, QUE DEJO DE SER SEGURO
+      *AL ENSANCHAR LA CLAVE DE CLIENTE A 5 DIGITOS)
+      *-----------------------------------------------------------------
+        01 WS-EOF-CLIENTES                PIC X(01) VALUE 'N'.
+           88 EOF-CLIENTES                           VALUE 'S'.
+           88 NOT-EOF-CLIENTES                       VALUE 'N'.
+
+        01 WS-EOF-VENTAS                  PIC X(01) VALUE 'N'.
+           88 EOF-VENTAS                              VALUE 'S'.
+           88 NOT-EOF-VENTAS                          VALUE 'N'.
+
+        01 WS-TOTALES-CLIENTE.
+           05 WS-CANT-SUBTOTAL            PIC 9(08) VALUE ZERO.
+           05 WS-IMP-SUBTOTAL             PIC 9(09)V99 VALUE ZERO.
+
+        01 WS-TOTALES-GENERALES.
+           05 WS-CANT-TOTAL               PIC 9(09) VALUE ZERO.
+           05 WS-IMP-TOTAL                PIC 9(10)V99 VALUE ZERO.
 
        PROCEDURE DIVISION.
       *-------------------
@@ -89,55 +334,563 @@
            PERFORM 100-INICIO.
 
            PERFORM 200-PROCESO
-            UNTIL IDE = 99
-            AND IDECLI = 99
-      *CORTE DE CONTROL - SIGUE EN LINEA 178 Y 197
+            UNTIL EOF-CLIENTES
+            AND EOF-VENTAS
+      *CORTE DE CONTROL - EL SUBTOTAL DE CLIENTE SE EMITE EN
+      *3500-SUBTOTAL-CLIENTE Y EL TOTAL GENERAL EN 3600-TOTAL-GENERAL.
            PERFORM 300-FINALIZO.
 
            STOP RUN.
 
        100-INICIO.
 
+           PERFORM 0500-OBTENGO-PARAMETROS
+
+           PERFORM 0600-LEO-CHECKPOINT
+
+           PERFORM 0700-PREGUNTO-REINICIO
+
            PERFORM 1000-ABRO-ARCHIVOS
 
            PERFORM 1102-LEO-CLIENTES
 
            PERFORM 1103-LEO-VENTAS.
 
+           IF REANUDAR-CORRIDA
+              PERFORM 0800-REPOSICIONO
+           END-IF.
+
+       0500-OBTENGO-PARAMETROS.
+      *    EL ASSIGN DE CADA ARCHIVO ES UN NOMBRE SIMBOLICO QUE
+      *    GNUCOBOL RESUELVE CONTRA LA VARIABLE DE ENTORNO HOMONIMA AL
+      *    ABRIR EL ARCHIVO. SI OPS NO LA SETEO, LE DEJAMOS EL PATH
+      *    HISTORICO COMO VALOR POR DEFECTO PARA NO ROMPER A QUIEN
+      *    TODAVIA NO MIGRO SU ENTORNO.
+           ACCEPT WS-PATH-CLIENTES FROM ENVIRONMENT "APAREO_CLIENTES".
+           IF WS-PATH-CLIENTES = SPACES
+              MOVE
+           'C:\Users\a.b.fernandez.garcia\Documents\clientes.DAT'
+                TO WS-PATH-CLIENTES
+              DISPLAY "APAREO_CLIENTES" UPON ENVIRONMENT-NAME
+              DISPLAY WS-PATH-CLIENTES  UPON ENVIRONMENT-VALUE
+           END-IF.
+
+           ACCEPT WS-PATH-VENTAS FROM ENVIRONMENT "APAREO_VENTAS".
+           IF WS-PATH-VENTAS = SPACES
+              MOVE
+           'C:\Users\a.b.fernandez.garcia\Documents\ventas.DAT'
+                TO WS-PATH-VENTAS
+              DISPLAY "APAREO_VENTAS" UPON ENVIRONMENT-NAME
+              DISPLAY WS-PATH-VENTAS  UPON ENVIRONMENT-VALUE
+           END-IF.
+
+           ACCEPT WS-PATH-APAREO FROM ENVIRONMENT "APAREO_SALIDA".
+           IF WS-PATH-APAREO = SPACES
+              MOVE
+           'C:\Users\a.b.fernandez.garcia\Documents\APAREO.TXT'
+                TO WS-PATH-APAREO
+              DISPLAY "APAREO_SALIDA" UPON ENVIRONMENT-NAME
+              DISPLAY WS-PATH-APAREO  UPON ENVIRONMENT-VALUE
+           END-IF.
+
+      *    SINCOINCIDENCIA/CONTROL/REINICIO NO EXISTIAN ANTES DEL
+      *    REQUERIMIENTO 004 QUE PARAMETRIZO LOS ARCHIVOS: NO TIENEN UN
+      *    PATH HISTORICO QUE RESPETAR, ASI QUE NO TIENE SENTIDO
+      *    DEFAULTEARLOS AL PERFIL DE WINDOWS DE UN ANALISTA PARTICULAR
+      *    (ESO ES EXACTAMENTE LO QUE EL REQUERIMIENTO 004 VINO A
+      *    ELIMINAR). PARA ESTOS TRES, LA VARIABLE DE ENTORNO ES
+      *    OBLIGATORIA.
+           ACCEPT WS-PATH-SINCOINCIDENCIA
+                FROM ENVIRONMENT "APAREO_SINCOINCIDENCIA".
+           IF WS-PATH-SINCOINCIDENCIA = SPACES
+              DISPLAY 'ERROR EN 0500-OBTENGO-PARAMETROS'
+              DISPLAY 'FALTA LA VARIABLE DE ENTORNO '
+                      'APAREO_SINCOINCIDENCIA'
+              DISPLAY 'SE CANCELA EL PROGRAMA'
+              STOP RUN
+           END-IF.
+
+           ACCEPT WS-PATH-CONTROL FROM ENVIRONMENT "APAREO_CONTROL".
+           IF WS-PATH-CONTROL = SPACES
+              DISPLAY 'ERROR EN 0500-OBTENGO-PARAMETROS'
+              DISPLAY 'FALTA LA VARIABLE DE ENTORNO APAREO_CONTROL'
+              DISPLAY 'SE CANCELA EL PROGRAMA'
+              STOP RUN
+           END-IF.
+
+           ACCEPT WS-PATH-REINICIO FROM ENVIRONMENT "APAREO_REINICIO".
+           IF WS-PATH-REINICIO = SPACES
+              DISPLAY 'ERROR EN 0500-OBTENGO-PARAMETROS'
+              DISPLAY 'FALTA LA VARIABLE DE ENTORNO APAREO_REINICIO'
+              DISPLAY 'SE CANCELA EL PROGRAMA'
+              STOP RUN
+           END-IF.
+
+           DISPLAY "CLIENTES: " WS-PATH-CLIENTES.
+           DISPLAY "VENTAS: " WS-PATH-VENTAS.
+           DISPLAY "APAREO: " WS-PATH-APAREO.
+           DISPLAY "SINCOINCIDENCIA: " WS-PATH-SINCOINCIDENCIA.
+           DISPLAY "CONTROL: " WS-PATH-CONTROL.
+           DISPLAY "REINICIO: " WS-PATH-REINICIO.
+
+           ACCEPT WS-FECHA-PROCESO FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-INICIO   FROM TIME.
+
+      *    FILTRO DE PERIODO OPCIONAL (PARA CORRIDAS POR MES/RANGO).
+      *    SI LA VARIABLE NO ESTA SETEADA O NO ES NUMERICA, NO SE
+      *    FILTRA DE ESE LADO (DESDE Y/O HASTA QUEDAN EN ZERO).
+           ACCEPT WS-FECHA-DESDE-ALFA FROM ENVIRONMENT
+                "APAREO_FECHA_DESDE".
+           IF WS-FECHA-DESDE-ALFA IS NUMERIC
+              MOVE WS-FECHA-DESDE-ALFA TO WS-FECHA-DESDE
+           END-IF.
+
+           ACCEPT WS-FECHA-HASTA-ALFA FROM ENVIRONMENT
+                "APAREO_FECHA_HASTA".
+           IF WS-FECHA-HASTA-ALFA IS NUMERIC
+              MOVE WS-FECHA-HASTA-ALFA TO WS-FECHA-HASTA
+           END-IF.
+
+           DISPLAY "FILTRO FECHA DESDE: " WS-FECHA-DESDE.
+           DISPLAY "FILTRO FECHA HASTA: " WS-FECHA-HASTA.
+
+       0600-LEO-CHECKPOINT.
+      *    REINICIO ES DE ACCESO RELATIVO CON UN UNICO REGISTRO VIGENTE
+      *    (CLAVE 1), ASI QUE ALCANZA CON UNA SOLA LECTURA DIRECTA EN
+      *    VEZ DE RECORRER TODO EL ARCHIVO BUSCANDO EL ULTIMO.
+           MOVE 'N' TO WS-HAY-CHECKPOINT.
+           MOVE 1 TO WS-REINICIO-KEY.
+           OPEN INPUT REINICIO.
+      *    FS = '35' ES "EL ARCHIVO NO EXISTE": CORRIDA NUEVA, NADA QUE
+      *    REANUDAR. CUALQUIER OTRO CODIGO DISTINTO DE '00' ES UN ERROR
+      *    DE VERDAD Y SE TRATA IGUAL QUE EN 1000-ABRO-ARCHIVOS: SE
+      *    CANCELA EN VEZ DE SEGUIR COMO SI NO HUBIERA CHECKPOINT.
+           EVALUATE FS-REINICIO
+              WHEN '00'
+                 READ REINICIO
+                    INVALID KEY
+      *             ARCHIVO EXISTENTE PERO SIN EL REGISTRO 1 TODAVIA
+      *             GRABADO (P.EJ. LO VACIO 3850-BORRO-CHECKPOINT):
+      *             NO HAY CHECKPOINT VIGENTE.
+                       CONTINUE
+                    NOT INVALID KEY
+                       SET HAY-CHECKPOINT TO TRUE
+                       SET REINICIO-TIENE-REGISTRO TO TRUE
+                       MOVE CKP-IDE TO WS-CKP-IDE
+                       MOVE CKP-IDEVE TO WS-CKP-IDEVE
+                       MOVE CKP-CLIENTE-TUVO-VENTA TO
+                            WS-CKP-CLIENTE-TUVO-VENTA
+                       MOVE CKP-CLIENTES-LEIDOS TO
+                            WS-CKP-CLIENTES-LEIDOS
+                       MOVE CKP-VENTAS-LEIDAS TO
+                            WS-CKP-VENTAS-LEIDAS
+                       MOVE CKP-FILAS-ESCRITAS TO
+                            WS-CKP-FILAS-ESCRITAS
+                       MOVE CKP-RECHAZOS TO WS-CKP-RECHAZOS
+                       MOVE CKP-CANT-SUBTOTAL TO
+                            WS-CKP-CANT-SUBTOTAL
+                       MOVE CKP-IMP-SUBTOTAL TO
+                            WS-CKP-IMP-SUBTOTAL
+                       MOVE CKP-CANT-TOTAL TO WS-CKP-CANT-TOTAL
+                       MOVE CKP-IMP-TOTAL TO WS-CKP-IMP-TOTAL
+                       MOVE CKP-IDE-ANTERIOR TO
+                            WS-CKP-IDE-ANTERIOR
+                       MOVE CKP-HAY-CLIENTE-ANTERIOR TO
+                            WS-CKP-HAY-CLIENTE-ANTERIOR
+                 END-READ
+                 CLOSE REINICIO
+              WHEN '35'
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY 'ERROR EN 0600-LEO-CHECKPOINT'
+                 DISPLAY 'ARCHIVO REINICIO'
+                 DISPLAY 'FS-REINICIO: ' FS-REINICIO
+                 DISPLAY 'SE CANCELA EL PROGRAMA'
+                 STOP RUN
+           END-EVALUATE.
+
+       0700-PREGUNTO-REINICIO.
+           MOVE 'N' TO WS-REANUDAR.
+           IF HAY-CHECKPOINT
+              DISPLAY 'SE ENCONTRO UN CHECKPOINT DE CORRIDA ANTERIOR'
+              DISPLAY 'ULTIMO CLIENTE PROCESADO: ' WS-CKP-IDE
+              DISPLAY 'ULTIMA VENTA PROCESADA: '   WS-CKP-IDEVE
+      *       APAREO_REANUDAR PERMITE DECIDIRLO SIN OPERADOR (CRON/
+      *       BATCH DESATENDIDO); SI NO ESTA SETEADA, SE PREGUNTA. SI
+      *       ESTA SETEADA PERO CON UN VALOR QUE NO SE RECONOCE, SE
+      *       CANCELA EN VEZ DE CAER EN EL PROMPT INTERACTIVO: UNA
+      *       CORRIDA DESATENDIDA CON STDIN CERRADO NO PUEDE CONTESTAR
+      *       ESE PROMPT, Y SEGUIR COMO SI NO ESTUVIERA SETEADA TERMINA
+      *       DESCARTANDO EN SILENCIO LA INTENCION DEL OPERADOR.
+              ACCEPT WS-RESPUESTA-REINICIO-ENV
+                   FROM ENVIRONMENT "APAREO_REANUDAR"
+              IF WS-RESPUESTA-REINICIO-ENV = SPACES
+                 DISPLAY
+                'REANUDAR DESDE EL CHECKPOINT? (S/N): '
+                      WITH NO ADVANCING
+                 ACCEPT WS-RESPUESTA-REINICIO
+                 IF WS-RESPUESTA-REINICIO = 'S' OR 's'
+                    SET REANUDAR-CORRIDA TO TRUE
+                 ELSE
+                    MOVE 'N' TO WS-REANUDAR
+                 END-IF
+              ELSE
+                 MOVE FUNCTION UPPER-CASE(WS-RESPUESTA-REINICIO-ENV)
+                      TO WS-RESPUESTA-REINICIO-ENV-UC
+                 EVALUATE WS-RESPUESTA-REINICIO-ENV-UC
+                    WHEN 'S'
+                    WHEN 'SI'
+                    WHEN 'Y'
+                    WHEN 'YES'
+                    WHEN 'TRUE'
+                    WHEN '1'
+                       SET REANUDAR-CORRIDA TO TRUE
+                    WHEN 'N'
+                    WHEN 'NO'
+                    WHEN 'FALSE'
+                    WHEN '0'
+                       MOVE 'N' TO WS-REANUDAR
+                    WHEN OTHER
+                       DISPLAY 'ERROR EN 0700-PREGUNTO-REINICIO'
+                       DISPLAY 'VALOR INVALIDO DE APAREO_REANUDAR: '
+                               WS-RESPUESTA-REINICIO-ENV
+                       DISPLAY 'SE CANCELA EL PROGRAMA'
+                       STOP RUN
+                 END-EVALUATE
+              END-IF
+           END-IF.
+
+       0800-REPOSICIONO.
+      *    DESCARTO LOS REGISTROS YA PROCESADOS EN LA CORRIDA ANTERIOR.
+      *    CLIENTES Y VENTAS SON SECUENCIALES (NO INDEXADOS), ASI QUE
+      *    REPOSICIONAR SIGNIFICA LEER Y DESCARTAR; SE HACE POR ORDINAL
+      *    DE LECTURA (CKP-CLIENTES-LEIDOS/CKP-VENTAS-LEIDAS) Y NO
+      *    COMPARANDO CONTRA CKP-IDE/CKP-IDEVE, PORQUE IDEVE NO TIENE
+      *    GARANTIA DE ORDEN DENTRO DEL ARCHIVO (SOLO IDECLI LA TIENE,
+      *    VALIDADA EN 1103-LEO-VENTAS) Y REPOSICIONAR POR VALOR DE
+      *    CLAVE PUEDE DESCARTAR PARA SIEMPRE UNA VENTA LEGITIMA QUE
+      *    QUEDO "FUERA DE ORDEN" RESPECTO DEL CHECKPOINT.
+           DISPLAY 'REANUDANDO CORRIDA DESDE EL CHECKPOINT'.
+      *    100-INICIO YA HIZO UNA LECTURA DE CEBADO DE CADA ARCHIVO
+      *    ANTES DE LLAMAR ACA, ASI QUE LAS CUENTAS DEL CHECKPOINT
+      *    INCLUYEN ESA PRIMERA LECTURA: SOLO HAY QUE DESCARTAR
+      *    CKP-*-LEIDOS MENOS 1 REGISTROS ADICIONALES.
+           SUBTRACT 1 FROM WS-CKP-CLIENTES-LEIDOS
+                GIVING WS-CKP-CLIENTES-A-DESCARTAR.
+           SUBTRACT 1 FROM WS-CKP-VENTAS-LEIDAS
+                GIVING WS-CKP-VENTAS-A-DESCARTAR.
+      *    EL CLIENTE EN CKP-CLIENTES-LEIDOS PUEDE TENER VENTAS
+      *    TODAVIA SIN GRABAR, ASI QUE SOLO DESCARTO LOS ANTERIORES A
+      *    EL Y LO DEJO COMO CLIENTE EN CURSO.
+           PERFORM WS-CKP-CLIENTES-A-DESCARTAR TIMES
+              IF NOT EOF-CLIENTES
+                 PERFORM 1102-LEO-CLIENTES
+              END-IF
+           END-PERFORM.
+      *    EL CHECKPOINT SE GRABA DESPUES DE PROCESAR LA VENTA (VER
+      *    3000-SALIDA/3050-CUENTO-CHECKPOINT), ASI QUE LAS PRIMERAS
+      *    CKP-VENTAS-LEIDAS YA FUERON PROCESADAS Y SE DESCARTAN; LA
+      *    LECTURA SIGUIENTE ES LA PRIMERA VENTA REALMENTE NUEVA.
+           PERFORM WS-CKP-VENTAS-A-DESCARTAR TIMES
+              IF NOT EOF-VENTAS
+                 PERFORM 1103-LEO-VENTAS
+              END-IF
+           END-PERFORM.
+           IF NOT EOF-VENTAS
+              PERFORM 1103-LEO-VENTAS
+           END-IF.
+      *    EL CLIENTE QUE QUEDA EN CURSO PUDO O NO HABER TENIDO YA UNA
+      *    VENTA APAREADA ANTES DEL CHECKPOINT; SI NO RESTAURO LA MARCA
+      *    TAL COMO QUEDO GRABADA, 200-PROCESO PUEDE DAR DE BAJA DE MAS
+      *    (O DE MENOS) AL CLIENTE APENAS SE PASE AL SIGUIENTE.
+           IF NOT EOF-CLIENTES
+              MOVE WS-CKP-CLIENTE-TUVO-VENTA TO WS-CLIENTE-TUVO-VENTA
+           END-IF.
+      *    LOS CONTADORES DEL RESUMEN (RESUMEN/REG-CONTROL-FD), LOS
+      *    ACUMULADORES DE REQ001 (SUBTOTAL DE CLIENTE Y TOTAL GENERAL)
+      *    Y EL ESTADO DE ENCABEZADO ARRANCAN DESDE LO QUE YA LLEVABA
+      *    LA CORRIDA ANTERIOR EN VEZ DE DESDE CERO, PARA QUE EL
+      *    CONTROL FINAL Y LOS TOTALES IMPRESOS REFLEJEN TODA LA
+      *    CORRIDA Y NO SOLO LO PROCESADO DESPUES DE REANUDAR.
+           MOVE WS-CKP-CLIENTES-LEIDOS TO WS-CANT-CLIENTES-LEIDOS.
+           MOVE WS-CKP-FILAS-ESCRITAS  TO WS-CANT-FILAS-ESCRITAS.
+           MOVE WS-CKP-RECHAZOS        TO WS-CANT-RECHAZOS.
+           MOVE WS-CKP-CANT-SUBTOTAL   TO WS-CANT-SUBTOTAL.
+           MOVE WS-CKP-IMP-SUBTOTAL    TO WS-IMP-SUBTOTAL.
+           MOVE WS-CKP-CANT-TOTAL      TO WS-CANT-TOTAL.
+           MOVE WS-CKP-IMP-TOTAL       TO WS-IMP-TOTAL.
+           MOVE WS-CKP-IDE-ANTERIOR    TO WS-IDE-ANTERIOR.
+           MOVE WS-CKP-HAY-CLIENTE-ANTERIOR TO WS-HAY-CLIENTE-ANTERIOR.
+      *    A DIFERENCIA DEL LOOP DE CLIENTES (QUE PARA JUSTO SOBRE EL
+      *    CLIENTE EN CURSO, SIN CONSUMIRLO), EL LOOP DE VENTAS DE
+      *    ARRIBA DESCARTA EXACTAMENTE LAS YA PROCESADAS Y LUEGO HACE
+      *    UNA LECTURA MAS PARA LLEGAR A LA PRIMERA VENTA NUEVA; ESA
+      *    LECTURA EXTRA NO ESTA CONTADA EN WS-CKP-VENTAS-LEIDAS, ASI
+      *    QUE SE SUMA ACA PARA NO PERDERLA.
+           MOVE WS-CKP-VENTAS-LEIDAS TO WS-CANT-VENTAS-LEIDAS.
+           IF NOT EOF-VENTAS
+              ADD 1 TO WS-CANT-VENTAS-LEIDAS
+           END-IF.
+           DISPLAY 'REANUDANDO EN IDE ' IDE ' IDEVE ' IDEVE.
+
        200-PROCESO.
            DISPLAY "IDE " IDE.
            DISPLAY "IDECLI " IDECLI.
 
-              IF IDE = IDECLI
-                   PERFORM 3000-SALIDA
-      *PARA SEGUIR LEYENDO LOS REGISTRO (LOS DEL .DAT) UTILIZO LOS SIGUIENTES PERFORM
+      *    SI YA NO HAY MAS CLIENTES, LO QUE QUEDE EN VENTAS ES
+      *    RECHAZO; SI YA NO HAY MAS VENTAS, LO QUE QUEDE EN CLIENTES
+      *    SE TERMINA DE EVALUAR COMO SIN VENTA. ANTES ESTO SE LOGRABA
+      *    FORZANDO IDE/IDECLI A 99, PERO ESE VALOR YA NO ALCANZA PARA
+      *    REPRESENTAR "INFINITO" CON LA CLAVE ENSANCHADA.
+              IF EOF-CLIENTES
+                   PERFORM 4000-VENTA-SIN-COINCIDENCIA
+                   PERFORM 3050-CUENTO-CHECKPOINT
                    PERFORM 1103-LEO-VENTAS
+              ELSE
+              IF EOF-VENTAS
+                   IF CLIENTE-SIN-VENTA
+                      PERFORM 4100-CLIENTE-SIN-COINCIDENCIA
+                   END-IF
+                   PERFORM 3050-CUENTO-CHECKPOINT
                    PERFORM 1102-LEO-CLIENTES
+              ELSE
+              IF IDE = IDECLI
+                   SET CLIENTE-TUVO-VENTA TO TRUE
+      *    LA VENTA FUERA DEL PERIODO PEDIDO NO SE IMPRIME NI SUMA,
+      *    PERO SIGUE SIENDO UNA COINCIDENCIA VALIDA (NO ES RECHAZO).
+                   IF (WS-FECHA-DESDE = ZERO
+                           OR FECHAVENTA NOT < WS-FECHA-DESDE)
+                      AND (WS-FECHA-HASTA = ZERO
+                           OR FECHAVENTA NOT > WS-FECHA-HASTA)
+                      PERFORM 3000-SALIDA
+                   END-IF
+      *UN CLIENTE PUEDE TENER VARIAS VENTAS: SOLO AVANZO VENTAS ACA.
+      *CLIENTES AVANZA RECIEN CUANDO IDECLI > IDE (YA NO HAY MAS
+      *VENTAS PARA ESTE CLIENTE), MAS ABAJO.
+                   PERFORM 3050-CUENTO-CHECKPOINT
+                   PERFORM 1103-LEO-VENTAS
 
               ELSE
                   IF IDE > IDECLI
+                      PERFORM 4000-VENTA-SIN-COINCIDENCIA
+                      PERFORM 3050-CUENTO-CHECKPOINT
                       PERFORM 1103-LEO-VENTAS
                   ELSE
+                      IF CLIENTE-SIN-VENTA
+                         PERFORM 4100-CLIENTE-SIN-COINCIDENCIA
+                      END-IF
+                      PERFORM 3050-CUENTO-CHECKPOINT
                       PERFORM 1102-LEO-CLIENTES
                   END-IF
+              END-IF
+              END-IF
               END-IF.
 
 
        3000-SALIDA.
+           IF NO-HAY-CLIENTE-ANTERIOR OR IDE NOT = WS-IDE-ANTERIOR
+              IF HAY-CLIENTE-ANTERIOR
+                 PERFORM 3500-SUBTOTAL-CLIENTE
+              END-IF
+              PERFORM 3100-ENCABEZADO-CLIENTE
+              MOVE IDE  TO WS-IDE-ANTERIOR
+              SET HAY-CLIENTE-ANTERIOR TO TRUE
+              MOVE ZERO TO WS-CANT-SUBTOTAL WS-IMP-SUBTOTAL
+           END-IF.
+
+           ADD CANTIDAD-NUM TO WS-CANT-SUBTOTAL WS-CANT-TOTAL.
+           ADD PRECIO-NUM   TO WS-IMP-SUBTOTAL WS-IMP-TOTAL.
+
            INITIALIZE REG-APAREO-FD.
               MOVE IDE          TO APA-CLI.
               MOVE DESCRIPCION  TO APA-DESCRIP.
               MOVE CANTIDAD     TO APA-CANTIDAD.
               MOVE PRECIO       TO APA-IMPORTE.
               MOVE PRODUCTO     TO APA-DPV.
-              WRITE REG-APAREO-FD
+              MOVE FECHAVENTA   TO APA-FECHA.
+           WRITE REG-APAREO-FD.
+           PERFORM 3900-VERIFICO-ESCRITURA.
+           ADD 1 TO WS-CANT-FILAS-ESCRITAS.
+           DISPLAY "ESCRIBIO CORRECTAMENTE".
+      *    CADA FILA ESCRITA EN APAREO SE CHECKPOINTEA DE INMEDIATO, NO
+      *    SOLO CADA 50 (3050-CUENTO-CHECKPOINT): SI SE ESPERARA AL
+      *    PROXIMO CORTE DE 50, UN ABEND ENTRE MEDIO HARIA QUE AL
+      *    REANUDAR SE VUELVAN A PROCESAR Y DUPLICAR EN APAREO LAS
+      *    FILAS YA ESCRITAS DESDE EL ULTIMO CHECKPOINT.
+           PERFORM 3800-GRABO-CHECKPOINT.
+           MOVE ZERO TO WS-CANT-DESDE-CHECKPOINT.
+
+       3050-CUENTO-CHECKPOINT.
+      *    CUENTA PARA EL CHECKPOINT CUALQUIER REGISTRO YA PROCESADO,
+      *    SEA UNA VENTA QUE HAYA TERMINADO APAREADA (3000-SALIDA),
+      *    RECHAZADA (4000-VENTA-SIN-COINCIDENCIA) O FUERA DEL PERIODO
+      *    PEDIDO, O UN CLIENTE DADO DE BAJA POR NO TENER VENTAS
+      *    (4100-CLIENTE-SIN-COINCIDENCIA); SI SOLO CONTARA LAS
+      *    VENTAS APAREADAS, UNA CORRIDA CON UNA RACHA LARGA DE
+      *    RECHAZOS, DE VENTAS FUERA DE PERIODO O DE CLIENTES SIN
+      *    VENTAS NO GRABARIA NINGUN CHECKPOINT POR MAS REGISTROS QUE
+      *    LEYERA, Y UN REINICIO DESPUES DE ESA RACHA REPROCESARIA Y
+      *    DUPLICARIA ESOS RECHAZOS EN SINCOINCIDENCIA.
+           ADD 1 TO WS-CANT-DESDE-CHECKPOINT.
+           IF WS-CANT-DESDE-CHECKPOINT >= 50
+              PERFORM 3800-GRABO-CHECKPOINT
+              MOVE ZERO TO WS-CANT-DESDE-CHECKPOINT
+           END-IF.
+
+       3100-ENCABEZADO-CLIENTE.
+           WRITE REG-APAREO-FD FROM LINEA1.
+           PERFORM 3900-VERIFICO-ESCRITURA.
+
+           INITIALIZE REG-APAREO-FD.
+              MOVE IDE          TO APA-CLI.
+              MOVE DESCRIPCION  TO APA-DESCRIP.
+           WRITE REG-APAREO-FD.
+           PERFORM 3900-VERIFICO-ESCRITURA.
+
+           WRITE REG-APAREO-FD FROM LINEA2.
+           PERFORM 3900-VERIFICO-ESCRITURA.
+
+       3500-SUBTOTAL-CLIENTE.
+           MOVE CANTTOTAL       TO WS-LT-ETQ-CANT.
+           MOVE WS-CANT-SUBTOTAL TO WS-LT-CANT.
+           MOVE IMPORTETOTAL    TO WS-LT-ETQ-IMP.
+           MOVE WS-IMP-SUBTOTAL TO WS-LT-IMP.
+           WRITE REG-APAREO-FD FROM WS-LINEA-TOTALES.
+           PERFORM 3900-VERIFICO-ESCRITURA.
+
+       3600-TOTAL-GENERAL.
+           WRITE REG-APAREO-FD FROM LINEA-TOTAL-GENERAL.
+           PERFORM 3900-VERIFICO-ESCRITURA.
+
+           MOVE CANTTOTAL     TO WS-LT-ETQ-CANT.
+           MOVE WS-CANT-TOTAL TO WS-LT-CANT.
+           MOVE IMPORTETOTAL  TO WS-LT-ETQ-IMP.
+           MOVE WS-IMP-TOTAL  TO WS-LT-IMP.
+           WRITE REG-APAREO-FD FROM WS-LINEA-TOTALES.
+           PERFORM 3900-VERIFICO-ESCRITURA.
+
+       3700-GRABO-CONTROL.
+           ACCEPT WS-HORA-FIN FROM TIME.
+
+           INITIALIZE REG-CONTROL-FD.
+              MOVE WS-FECHA-PROCESO        TO CTL-FECHA.
+              MOVE WS-HORA-INICIO          TO CTL-HORA-INICIO.
+              MOVE WS-HORA-FIN             TO CTL-HORA-FIN.
+              MOVE WS-CANT-CLIENTES-LEIDOS TO CTL-CLIENTES-LEIDOS.
+              MOVE WS-CANT-VENTAS-LEIDAS   TO CTL-VENTAS-LEIDAS.
+              MOVE WS-CANT-FILAS-ESCRITAS  TO CTL-FILAS-ESCRITAS.
+              MOVE WS-CANT-RECHAZOS        TO CTL-RECHAZOS.
+              MOVE WS-FECHA-DESDE          TO CTL-FECHA-DESDE.
+              MOVE WS-FECHA-HASTA          TO CTL-FECHA-HASTA.
+           WRITE REG-CONTROL-FD.
+
+           IF FS-CONTROL = '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR EN ESCRIBIR ARCHIVO CONTROL'
+              DISPLAY 'ARCHIVO CONTROL'
+              DISPLAY 'FS-CONTROL: ' FS-CONTROL
+              DISPLAY 'SE CANCELA EL PROGRAMA'
+              STOP RUN
+           END-IF.
+
+           DISPLAY "CLIENTES LEIDOS: " WS-CANT-CLIENTES-LEIDOS.
+           DISPLAY "VENTAS LEIDAS: " WS-CANT-VENTAS-LEIDAS.
+           DISPLAY "FILAS APAREADAS: " WS-CANT-FILAS-ESCRITAS.
+           DISPLAY "RECHAZOS: " WS-CANT-RECHAZOS.
+
+       3800-GRABO-CHECKPOINT.
+      *    REINICIO GUARDA UN UNICO REGISTRO VIGENTE (CLAVE 1): SE
+      *    REESCRIBE EN EL LUGAR EN VEZ DE AGREGARSE AL FINAL, PARA
+      *    QUE EL ARCHIVO NO CREZCA SIN LIMITE EN UNA CORRIDA LARGA.
+      *    LA PRIMERA VEZ QUE SE GRABA EN LA CORRIDA EL REGISTRO
+      *    TODAVIA NO EXISTE, ASI QUE HAY QUE GRABARLO CON WRITE; DE
+      *    AHI EN MAS SE ACTUALIZA CON REWRITE.
+           MOVE 1 TO WS-REINICIO-KEY.
+           INITIALIZE REG-REINICIO-FD.
+              MOVE IDE                   TO CKP-IDE.
+              MOVE IDEVE                 TO CKP-IDEVE.
+              MOVE WS-CLIENTE-TUVO-VENTA TO CKP-CLIENTE-TUVO-VENTA.
+              MOVE WS-CANT-CLIENTES-LEIDOS TO CKP-CLIENTES-LEIDOS.
+              MOVE WS-CANT-VENTAS-LEIDAS   TO CKP-VENTAS-LEIDAS.
+              MOVE WS-CANT-FILAS-ESCRITAS  TO CKP-FILAS-ESCRITAS.
+              MOVE WS-CANT-RECHAZOS        TO CKP-RECHAZOS.
+              MOVE WS-CANT-SUBTOTAL        TO CKP-CANT-SUBTOTAL.
+              MOVE WS-IMP-SUBTOTAL         TO CKP-IMP-SUBTOTAL.
+              MOVE WS-CANT-TOTAL           TO CKP-CANT-TOTAL.
+              MOVE WS-IMP-TOTAL            TO CKP-IMP-TOTAL.
+              MOVE WS-IDE-ANTERIOR         TO CKP-IDE-ANTERIOR.
+              MOVE WS-HAY-CLIENTE-ANTERIOR TO CKP-HAY-CLIENTE-ANTERIOR.
+           IF REINICIO-TIENE-REGISTRO
+              REWRITE REG-REINICIO-FD
+           ELSE
+              WRITE REG-REINICIO-FD
+              IF FS-REINICIO = '00'
+                 SET REINICIO-TIENE-REGISTRO TO TRUE
+              END-IF
+           END-IF.
+
+           IF FS-REINICIO = '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR EN ESCRIBIR ARCHIVO REINICIO'
+              DISPLAY 'ARCHIVO REINICIO'
+              DISPLAY 'FS-REINICIO: ' FS-REINICIO
+              DISPLAY 'SE CANCELA EL PROGRAMA'
+              STOP RUN
+           END-IF.
+
+       3850-BORRO-CHECKPOINT.
+      *    LA CORRIDA TERMINO BIEN: EL CHECKPOINT YA NO SIRVE, ASI QUE
+      *    LO VACIO PARA QUE LA PROXIMA CORRIDA EMPIECE DE CERO Y NO
+      *    OFREZCA REANUDAR DESDE UNA CORRIDA QUE YA SE COMPLETO.
+      *    QUEDA ABIERTO (VACIO) PARA QUE 5000-CIERRO-ARCHIVOS LO
+      *    CIERRE COMO A CUALQUIER OTRO ARCHIVO.
+           CLOSE REINICIO.
+           OPEN OUTPUT REINICIO.
+           SET REINICIO-SIN-REGISTRO TO TRUE.
+
+       3900-VERIFICO-ESCRITURA.
            IF FS-APAREO = '00'
               CONTINUE
-              DISPLAY "ESCRIBIO CORRECTAMENTE"
            ELSE
-              DISPLAY 'ERROR EN LEER ARCHIVO CLIENTES'
-              DISPLAY 'ARCHIVO CLIENTES'
-              DISPLAY 'FS-CLIENTES: ' FS-APAREO
+              DISPLAY 'ERROR EN ESCRIBIR ARCHIVO APAREO'
+              DISPLAY 'ARCHIVO APAREO'
+              DISPLAY 'FS-APAREO: ' FS-APAREO
+              DISPLAY 'SE CANCELA EL PROGRAMA'
+              STOP RUN
+           END-IF.
+
+
+       4000-VENTA-SIN-COINCIDENCIA.
+           INITIALIZE REG-SINCOINCIDENCIA-FD.
+              MOVE "VENTA"      TO SC-TIPO.
+              MOVE IDEVE        TO SC-IDEVE.
+              MOVE IDECLI       TO SC-IDE.
+              MOVE PRODUCTO     TO SC-PRODUCTO.
+           WRITE REG-SINCOINCIDENCIA-FD.
+           PERFORM 4900-VERIFICO-ESCRITURA-RECHAZO.
+           ADD 1 TO WS-CANT-RECHAZOS.
+           DISPLAY "VENTA SIN COINCIDENCIA - IDEVE " IDEVE
+                   " IDECLI " IDECLI.
+
+       4100-CLIENTE-SIN-COINCIDENCIA.
+           INITIALIZE REG-SINCOINCIDENCIA-FD.
+              MOVE "CLIENTE"    TO SC-TIPO.
+              MOVE IDE          TO SC-IDE.
+              MOVE DESCRIPCION  TO SC-DESCRIP.
+           WRITE REG-SINCOINCIDENCIA-FD.
+           PERFORM 4900-VERIFICO-ESCRITURA-RECHAZO.
+           ADD 1 TO WS-CANT-RECHAZOS.
+           DISPLAY "CLIENTE SIN VENTAS - IDE " IDE.
+
+       4900-VERIFICO-ESCRITURA-RECHAZO.
+           IF FS-SINCOINCIDENCIA = '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR EN ESCRIBIR ARCHIVO SINCOINCIDENCIA'
+              DISPLAY 'ARCHIVO SINCOINCIDENCIA'
+              DISPLAY 'FS-SINCOINCIDENCIA: ' FS-SINCOINCIDENCIA
               DISPLAY 'SE CANCELA EL PROGRAMA'
               STOP RUN
            END-IF.
@@ -145,6 +898,16 @@
 
        300-FINALIZO.
 
+           IF HAY-CLIENTE-ANTERIOR
+              PERFORM 3500-SUBTOTAL-CLIENTE
+           END-IF.
+
+           PERFORM 3600-TOTAL-GENERAL.
+
+           PERFORM 3700-GRABO-CONTROL.
+
+           PERFORM 3850-BORRO-CHECKPOINT.
+
            PERFORM 5000-CIERRO-ARCHIVOS.
 
        1000-ABRO-ARCHIVOS.
@@ -175,7 +938,11 @@
            END-IF
 
 
-           OPEN OUTPUT APAREO
+           IF REANUDAR-CORRIDA
+              OPEN EXTEND APAREO
+           ELSE
+              OPEN OUTPUT APAREO
+           END-IF.
 
            IF FS-APAREO = '00'
               CONTINUE
@@ -187,23 +954,111 @@
               STOP RUN
            END-IF.
 
+
+      *    SI REANUDO, LOS RECHAZOS QUE LA CORRIDA ANTERIOR YA HABIA
+      *    GRABADO ANTES DEL CRASH TIENEN QUE SOBREVIVIR, IGUAL QUE
+      *    APAREO; 0800-REPOSICIONO NO VUELVE A EVALUAR LOS REGISTROS
+      *    PREVIOS AL CHECKPOINT, ASI QUE UN OPEN OUTPUT ACA LOS
+      *    BORRARIA SIN QUE NADA LOS VUELVA A ESCRIBIR.
+           IF REANUDAR-CORRIDA
+              OPEN EXTEND SINCOINCIDENCIA
+           ELSE
+              OPEN OUTPUT SINCOINCIDENCIA
+           END-IF.
+
+           IF FS-SINCOINCIDENCIA = '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR EN 1000-ABRO-ARCHIVOS'
+              DISPLAY 'ARCHIVO SINCOINCIDENCIA'
+              DISPLAY 'FS-SINCOINCIDENCIA: ' FS-SINCOINCIDENCIA
+              DISPLAY 'SE CANCELA EL PROGRAMA'
+              STOP RUN
+           END-IF.
+
+      *    RESUMEN SOLO SE GRABA UNA VEZ, AL FINAL DE TODO (300-FINALIZO
+      *    VIA 3700-GRABO-CONTROL), ASI QUE EN UNA CORRIDA QUE ABENDEO
+      *    SIEMPRE QUEDA VACIO; SE ABRE EXTEND IGUAL QUE LOS DEMAS POR
+      *    SIMETRIA Y PARA NO DEPENDER DE QUE ESO SIGA SIENDO CIERTO.
+           IF REANUDAR-CORRIDA
+              OPEN EXTEND RESUMEN
+           ELSE
+              OPEN OUTPUT RESUMEN
+           END-IF.
+
+           IF FS-CONTROL = '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR EN 1000-ABRO-ARCHIVOS'
+              DISPLAY 'ARCHIVO CONTROL'
+              DISPLAY 'FS-CONTROL: ' FS-CONTROL
+              DISPLAY 'SE CANCELA EL PROGRAMA'
+              STOP RUN
+           END-IF.
+
+
+      *    REINICIO ES RELATIVO (UN UNICO REGISTRO REESCRIBIBLE), ASI
+      *    QUE "AGREGAR" NO APLICA COMO EN LOS DEMAS ARCHIVOS: SE ABRE
+      *    I-O PARA PODER GRABAR (WRITE) EL PRIMER CHECKPOINT Y LUEGO
+      *    ACTUALIZARLO (REWRITE). SI LA CORRIDA ES NUEVA EL ARCHIVO
+      *    TODAVIA PUEDE NO EXISTIR, Y OPEN I-O NO LO CREA; SE CREA
+      *    VACIO CON OPEN OUTPUT (IGUAL QUE 3850-BORRO-CHECKPOINT AL
+      *    FINALIZAR UNA CORRIDA) Y RECIEN DESPUES SE ABRE I-O.
+           IF REANUDAR-CORRIDA
+              OPEN I-O REINICIO
+           ELSE
+      *       CORRIDA NUEVA: AUNQUE 0600-LEO-CHECKPOINT HAYA ENCONTRADO
+      *       Y LEIDO UN CHECKPOINT ANTERIOR (EL OPERADOR DECIDIO NO
+      *       REANUDAR), EL ARCHIVO SE TRUNCA ACA, ASI QUE EL REGISTRO
+      *       1 YA NO EXISTE: HAY QUE VOLVER A GRABARLO CON WRITE.
+              OPEN OUTPUT REINICIO
+              CLOSE REINICIO
+              OPEN I-O REINICIO
+              SET REINICIO-SIN-REGISTRO TO TRUE
+           END-IF.
+
+           IF FS-REINICIO = '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR EN 1000-ABRO-ARCHIVOS'
+              DISPLAY 'ARCHIVO REINICIO'
+              DISPLAY 'FS-REINICIO: ' FS-REINICIO
+              DISPLAY 'SE CANCELA EL PROGRAMA'
+              STOP RUN
+           END-IF.
+
        1102-LEO-CLIENTES.
            INITIALIZE REG-CLIENTES-FD.
+           MOVE 'N' TO WS-CLIENTE-TUVO-VENTA.
       * Initialize= inicializa los campos
             READ CLIENTES
                 AT END
                      DISPLAY 'ENCONTRO FIN DE ARCHIVO CLIENTES'
-                     MOVE 99 TO IDE
+                     SET EOF-CLIENTES TO TRUE
       *          NOT AT END
       *             DISPLAY 'NO ES FIN DE ARCHIVO CLIENTES'
-           IF FS-CLIENTES = '00' OR FS-CLIENTES = '10'
-              CONTINUE
+           END-READ.
+           IF FS-CLIENTES = '00'
+              IF IDE < WS-IDE-ULT-LEIDO
+                 DISPLAY 'ARCHIVO CLIENTES FUERA DE ORDEN'
+                 DISPLAY 'CLAVE LEIDA: ' IDE
+                 DISPLAY 'CLAVE ANTERIOR: ' WS-IDE-ULT-LEIDO
+                 DISPLAY 'EL ARCHIVO DEBE VENIR ORDENADO POR IDE'
+                 DISPLAY 'SE CANCELA EL PROGRAMA'
+                 STOP RUN
+              END-IF
+              MOVE IDE TO WS-IDE-ULT-LEIDO
+              ADD 1 TO WS-CANT-CLIENTES-LEIDOS
            ELSE
-              DISPLAY 'ERROR EN LEER ARCHIVO CLIENTES'
-              DISPLAY 'ARCHIVO CLIENTES'
-              DISPLAY 'FS-CLIENTES: ' FS-CLIENTES
-              DISPLAY 'SE CANCELA EL PROGRAMA'
-              STOP RUN
+              IF FS-CLIENTES = '10'
+                 CONTINUE
+              ELSE
+                 DISPLAY 'ERROR EN LEER ARCHIVO CLIENTES'
+                 DISPLAY 'ARCHIVO CLIENTES'
+                 DISPLAY 'FS-CLIENTES: ' FS-CLIENTES
+                 DISPLAY 'SE CANCELA EL PROGRAMA'
+                 STOP RUN
+              END-IF
            END-IF.
 
 
@@ -212,22 +1067,37 @@
             READ VENTAS
                 AT END
                      DISPLAY 'ENCONTRO FIN DE ARCHIVO VENTAS'
-                     MOVE 99 TO IDECLI
+                     SET EOF-VENTAS TO TRUE
       *          NOT AT END
       *             DISPLAY 'NO ES FIN DE ARCHIVO VENTAS'
-            IF FS-VENTAS = '00' OR FS-VENTAS = '10'
-              CONTINUE
-           DISPLAY  "IDEVE: " IDEVE
-           DISPLAY "IDECLI: " IDECLI
-           DISPLAY "PRODUCTO: " PRODUCTO
-           DISPLAY "CANTIDAD: " CANTIDAD
-           DISPLAY "PRECIO: " PRECIO
+            END-READ.
+            IF FS-VENTAS = '00'
+              IF IDECLI < WS-IDECLI-ULT-LEIDO
+                 DISPLAY 'ARCHIVO VENTAS FUERA DE ORDEN'
+                 DISPLAY 'IDEVE: ' IDEVE
+                 DISPLAY 'IDECLI LEIDO: ' IDECLI
+                 DISPLAY 'IDECLI ANTERIOR: ' WS-IDECLI-ULT-LEIDO
+                 DISPLAY 'EL ARCHIVO DEBE VENIR ORDENADO POR IDECLI'
+                 DISPLAY 'SE CANCELA EL PROGRAMA'
+                 STOP RUN
+              END-IF
+              MOVE IDECLI TO WS-IDECLI-ULT-LEIDO
+              ADD 1 TO WS-CANT-VENTAS-LEIDAS
+              DISPLAY  "IDEVE: " IDEVE
+              DISPLAY "IDECLI: " IDECLI
+              DISPLAY "PRODUCTO: " PRODUCTO
+              DISPLAY "CANTIDAD: " CANTIDAD
+              DISPLAY "PRECIO: " PRECIO
             ELSE
-              DISPLAY 'ERROR LEER ARCHIVOS VENTAS'
-              DISPLAY 'ARCHIVO CLIENTES'
-              DISPLAY 'FS-VENTAS: ' FS-VENTAS
-              DISPLAY 'SE CANCELA EL PROGRAMA'
-              STOP RUN
+              IF FS-VENTAS = '10'
+                 CONTINUE
+              ELSE
+                 DISPLAY 'ERROR LEER ARCHIVOS VENTAS'
+                 DISPLAY 'ARCHIVO CLIENTES'
+                 DISPLAY 'FS-VENTAS: ' FS-VENTAS
+                 DISPLAY 'SE CANCELA EL PROGRAMA'
+                 STOP RUN
+              END-IF
             END-IF.
 
 
@@ -271,3 +1141,42 @@
               DISPLAY 'SE CANCELA EL PROGRAMA'
               STOP RUN
            END-IF.
+
+
+           CLOSE SINCOINCIDENCIA.
+
+           IF FS-SINCOINCIDENCIA = '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR EN 5000-CIERRO-ARCHIVOS'
+              DISPLAY 'ARCHIVO SINCOINCIDENCIA'
+              DISPLAY 'FS-SINCOINCIDENCIA: ' FS-SINCOINCIDENCIA
+              DISPLAY 'SE CANCELA EL PROGRAMA'
+              STOP RUN
+           END-IF.
+
+
+           CLOSE RESUMEN.
+
+           IF FS-CONTROL = '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR EN 5000-CIERRO-ARCHIVOS'
+              DISPLAY 'ARCHIVO CONTROL'
+              DISPLAY 'FS-CONTROL: ' FS-CONTROL
+              DISPLAY 'SE CANCELA EL PROGRAMA'
+              STOP RUN
+           END-IF.
+
+
+           CLOSE REINICIO.
+
+           IF FS-REINICIO = '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR EN 5000-CIERRO-ARCHIVOS'
+              DISPLAY 'ARCHIVO REINICIO'
+              DISPLAY 'FS-REINICIO: ' FS-REINICIO
+              DISPLAY 'SE CANCELA EL PROGRAMA'
+              STOP RUN
+           END-IF.
